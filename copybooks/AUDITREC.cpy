@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* AUDITREC - AUDIT TRAIL RECORD LAYOUT SHARED BY FACTORIAL AND  *
+000300*            ANY REPORTING PROGRAM THAT NEEDS TO READ THE       *
+000400*            FACTORIAL AUDIT LOG (FACTAUDT).                    *
+000500*****************************************************************
+000600* MODIFICATION HISTORY                                          *
+000700*-----------------------------------------------------------------
+000800* DATE       BY    DESCRIPTION                                  *
+000900* 08/08/2026 DLH   ORIGINAL COPYBOOK.                           *
+001000*****************************************************************
+001100 01  FACT-AUDIT-RECORD.
+001200     05  AUDIT-N               PIC 9(08).
+001300     05  AUDIT-RESULT          PIC 9(20).
+001400     05  AUDIT-CALLER-NAME     PIC X(08).
+001500     05  AUDIT-DATE            PIC 9(08).
+001600     05  AUDIT-TIME            PIC 9(08).
