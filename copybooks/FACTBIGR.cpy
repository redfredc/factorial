@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* FACTBIGR - ARBITRARY-PRECISION FACTORIAL RESULT RECORD SHARED *
+000300*            BY FACTBIG AND ANY PROGRAM THAT NEEDS TO READ A     *
+000400*            FACTBIG RESULT.  RESULT IS CARRIED AS A TABLE OF    *
+000500*            SINGLE DIGITS (LEAST-SIGNIFICANT DIGIT FIRST, FOR   *
+000600*            ARITHMETIC) PLUS A DISPLAY STRING (MOST-SIGNIFICANT *
+000700*            DIGIT FIRST, FOR REPORTING) SINCE NO FIXED PIC 9(NN)*
+000800*            IS WIDE ENOUGH TO HOLD EVERY N! WE NEED TO SUPPORT. *
+000900*****************************************************************
+001000* MODIFICATION HISTORY                                          *
+001100*-----------------------------------------------------------------
+001200* DATE       BY    DESCRIPTION                                  *
+001300* 08/08/2026 DLH   ORIGINAL COPYBOOK.                           *
+001400*****************************************************************
+001500 01  FACTBIG-RESULT.
+001600     05  FACTBIG-DIGIT-COUNT   PIC 9(04)      COMP.
+001700     05  FACTBIG-DISPLAY       PIC X(120).
+001800     05  FACTBIG-DIGIT-TABLE.
+001900         10  FACTBIG-DIGIT     PIC 9(01) OCCURS 120 TIMES.
