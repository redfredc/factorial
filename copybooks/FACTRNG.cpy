@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* FACTRNG - OUTPUT TABLE FOR FACTORIAL'S RANGE MODE.  WHEN A    *
+000300*           CALLER SETS FCT-MODE-FLAG TO RANGE AND SUPPLIES     *
+000400*           FCT-LOW-N/FCT-HIGH-N, FACTORIAL FILLS ONE ENTRY     *
+000500*           HERE PER N IN THE RANGE, LOW N FIRST.               *
+000600*           OCCURS 22 TIMES COVERS THE FULL 0-21 SAFE RANGE.    *
+000700*****************************************************************
+000800* MODIFICATION HISTORY                                          *
+000900*-----------------------------------------------------------------
+001000* DATE       BY    DESCRIPTION                                  *
+001100* 08/08/2026 DLH   ORIGINAL COPYBOOK.                           *
+001200*****************************************************************
+001300 01  FCT-RESULT-TABLE.
+001400     05  FCT-RESULT-ENTRY   PIC 9(20) OCCURS 22 TIMES.
