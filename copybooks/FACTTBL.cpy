@@ -0,0 +1,39 @@
+000100*****************************************************************
+000200* FACTTBL - PRECOMPUTED FACTORIALS FOR THE COMMON SMALL-N RANGE *
+000300*           (0 THROUGH 20), SO FACTORIAL CAN LOOK ONE UP RATHER *
+000400*           THAN REDOING THE MULTIPLY LOOP FOR EVERY CALL.      *
+000500*           ENTRY FCT-FACTORIAL-ENTRY (N + 1) HOLDS N!.         *
+000600*****************************************************************
+000700* MODIFICATION HISTORY                                          *
+000800*-----------------------------------------------------------------
+000900* DATE       BY    DESCRIPTION                                  *
+001000* 08/08/2026 DLH   ORIGINAL COPYBOOK.                           *
+001100*****************************************************************
+001200 01  FCT-FACTORIAL-TABLE-VALUES.
+001300     05  FILLER        PIC 9(20)    VALUE 1.
+001400     05  FILLER        PIC 9(20)    VALUE 1.
+001500     05  FILLER        PIC 9(20)    VALUE 2.
+001600     05  FILLER        PIC 9(20)    VALUE 6.
+001700     05  FILLER        PIC 9(20)    VALUE 24.
+001800     05  FILLER        PIC 9(20)    VALUE 120.
+001900     05  FILLER        PIC 9(20)    VALUE 720.
+002000     05  FILLER        PIC 9(20)    VALUE 5040.
+002100     05  FILLER        PIC 9(20)    VALUE 40320.
+002200     05  FILLER        PIC 9(20)    VALUE 362880.
+002300     05  FILLER        PIC 9(20)    VALUE 3628800.
+002400     05  FILLER        PIC 9(20)    VALUE 39916800.
+002500     05  FILLER        PIC 9(20)    VALUE 479001600.
+002600     05  FILLER        PIC 9(20)    VALUE 6227020800.
+002700     05  FILLER        PIC 9(20)    VALUE 87178291200.
+002800     05  FILLER        PIC 9(20)    VALUE 1307674368000.
+002900     05  FILLER        PIC 9(20)    VALUE 20922789888000.
+003000     05  FILLER        PIC 9(20)
+003100         VALUE 355687428096000.
+003200     05  FILLER        PIC 9(20)
+003300         VALUE 6402373705728000.
+003400     05  FILLER        PIC 9(20)
+003500         VALUE 121645100408832000.
+003600     05  FILLER        PIC 9(20)
+003700         VALUE 2432902008176640000.
+003800 01  FCT-FACTORIAL-TABLE REDEFINES FCT-FACTORIAL-TABLE-VALUES.
+003900     05  FCT-FACTORIAL-ENTRY PIC 9(20) OCCURS 21 TIMES.
