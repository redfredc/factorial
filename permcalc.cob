@@ -0,0 +1,137 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PERMCALC.
+000300 AUTHOR.        D. WALKER.
+000400 INSTALLATION.  CORPORATE DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*****************************************************************
+000800* PERMCALC RETURNS THE NUMBER OF PERMUTATIONS OF N ITEMS TAKEN  *
+000900* R AT A TIME, COMPUTED AS N! / (N-R)! USING CALLS TO THE       *
+001000* FACTORIAL SUBPROGRAM.                                         *
+001100*****************************************************************
+001200* MODIFICATION HISTORY                                          *
+001300*-----------------------------------------------------------------
+001400* DATE       BY    DESCRIPTION                                  *
+001500* 08/08/2026 DLH   ORIGINAL PROGRAM.                            *
+001600* 08/08/2026 DLH   FACTORIAL NOW VALIDATES N AND RETURNS A      *
+001700*                  DISTINCT N-ERROR-FLAG.  ADDED RESULT-ERROR-  *
+001800*                  FLAG HERE SO A REJECT ON EITHER UNDERLYING   *
+001900*                  FACTORIAL CALL IS PASSED BACK RATHER THAN    *
+002000*                  SHIPPING A ZERO RESULT SILENTLY.             *
+002050* 08/08/2026 DLH   FACTORIAL NOW TAKES CALLER-PROGRAM-NAME FOR  *
+002060*                  ITS AUDIT LOG; PASS OUR OWN PROGRAM-ID.      *
+002070* 08/08/2026 DLH   FACTORIAL NOW TAKES A MODE FLAG AND RANGE    *
+002080*                  PARAMETERS FOR ITS NEW RANGE MODE.  WE STILL *
+002090*                  CALL IT IN SINGLE MODE, SO THESE ARE PASSED  *
+002095*                  AS FIXED DUMMY VALUES.                       *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900* WORKING STORAGE                                               *
+003000*****************************************************************
+003050 01  PC-OWN-PROGRAM-NAME    PIC X(08)      VALUE 'PERMCALC'.
+003060 01  PC-SINGLE-MODE-PARMS.
+003070     05  PC-MODE-FLAG       PIC X(01)      VALUE 'S'.
+003080     05  PC-LOW-N           PIC 9(08)      VALUE ZERO.
+003090     05  PC-HIGH-N          PIC 9(08)      VALUE ZERO.
+003095 COPY FACTRNG.
+003100 01  PC-SWITCHES.
+003200     05  PC-RANGE-SWITCH    PIC X(01)      VALUE 'N'.
+003300         88  PC-R-EXCEEDS-N         VALUE 'Y'.
+003400         88  PC-R-WITHIN-N          VALUE 'N'.
+003500 01  PC-WORK-AREA.
+003600     05  PC-N-MINUS-R       PIC 9(08).
+003700     05  PC-N-FACTORIAL     PIC 9(20).
+003800     05  PC-NR-FACTORIAL    PIC 9(20).
+003900     05  PC-N-OVFL-SW       PIC X(01).
+004000         88  PC-N-OVERFLOW          VALUE 'Y'.
+004100     05  PC-NR-OVFL-SW      PIC X(01).
+004200         88  PC-NR-OVERFLOW         VALUE 'Y'.
+004300     05  PC-N-ERR-SW        PIC X(01).
+004400         88  PC-N-ERROR             VALUE 'Y'.
+004500     05  PC-NR-ERR-SW       PIC X(01).
+004600         88  PC-NR-ERROR            VALUE 'Y'.
+004700 LINKAGE SECTION.
+004800*****************************************************************
+004900* LINKAGE PARAMETERS                                            *
+005000*****************************************************************
+005100 01  N                      PIC 9(08).
+005200 01  R                      PIC 9(08).
+005300 01  RESULT                 PIC 9(20).
+005400 01  RESULT-OVERFLOW-FLAG   PIC X(01).
+005500     88  RESULT-OVERFLOW    VALUE 'Y'.
+005600     88  RESULT-NO-OVERFLOW VALUE 'N'.
+005700 01  RESULT-ERROR-FLAG      PIC X(01).
+005800     88  RESULT-ERROR       VALUE 'Y'.
+005900     88  RESULT-NO-ERROR    VALUE 'N'.
+006000 PROCEDURE DIVISION USING N R RESULT RESULT-OVERFLOW-FLAG
+006100     RESULT-ERROR-FLAG.
+006200*****************************************************************
+006300* 0000-MAINLINE                                                 *
+006400*****************************************************************
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006700     PERFORM 1100-VALIDATE-PARMS THRU 1100-EXIT
+006800     IF PC-R-EXCEEDS-N
+006900         MOVE ZERO TO RESULT
+007000     ELSE
+007100         PERFORM 2000-CALCULATE-FACTORIALS THRU 2000-EXIT
+007200         PERFORM 3000-CALCULATE-PERMUTATION THRU 3000-EXIT
+007300     END-IF
+007400     GOBACK.
+007500*****************************************************************
+007600* 1000-INITIALIZE                                               *
+007700*****************************************************************
+007800 1000-INITIALIZE.
+007900     SET RESULT-NO-OVERFLOW TO TRUE
+008000     SET RESULT-NO-ERROR TO TRUE
+008100     MOVE ZERO TO RESULT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*****************************************************************
+008500* 1100-VALIDATE-PARMS - N-PERMUTE-R IS ZERO WHEN R EXCEEDS N    *
+008600*****************************************************************
+008700 1100-VALIDATE-PARMS.
+008800     IF R > N
+008900         SET PC-R-EXCEEDS-N TO TRUE
+009000     ELSE
+009100         SET PC-R-WITHIN-N TO TRUE
+009200     END-IF.
+009300 1100-EXIT.
+009400     EXIT.
+009500*****************************************************************
+009600* 2000-CALCULATE-FACTORIALS - N! AND (N-R)! VIA FACTORIAL       *
+009700*****************************************************************
+009800 2000-CALCULATE-FACTORIALS.
+009900     SUBTRACT R FROM N GIVING PC-N-MINUS-R
+010000     CALL 'FACTORIAL' USING N PC-N-FACTORIAL PC-N-OVFL-SW
+010100         PC-N-ERR-SW PC-OWN-PROGRAM-NAME PC-MODE-FLAG
+010110         PC-LOW-N PC-HIGH-N FCT-RESULT-TABLE
+010200     CALL 'FACTORIAL' USING PC-N-MINUS-R PC-NR-FACTORIAL
+010300         PC-NR-OVFL-SW PC-NR-ERR-SW PC-OWN-PROGRAM-NAME
+010310         PC-MODE-FLAG PC-LOW-N PC-HIGH-N FCT-RESULT-TABLE
+010400     IF PC-N-OVERFLOW OR PC-NR-OVERFLOW
+010500         SET RESULT-OVERFLOW TO TRUE
+010600     END-IF
+010700     IF PC-N-ERROR OR PC-NR-ERROR
+010800         SET RESULT-ERROR TO TRUE
+010900     END-IF.
+011000 2000-EXIT.
+011100     EXIT.
+011200*****************************************************************
+011300* 3000-CALCULATE-PERMUTATION - N! / (N-R)!                      *
+011400*****************************************************************
+011500 3000-CALCULATE-PERMUTATION.
+011600     IF RESULT-OVERFLOW OR RESULT-ERROR
+011700         MOVE ZERO TO RESULT
+011800     ELSE
+011900         COMPUTE RESULT = PC-N-FACTORIAL / PC-NR-FACTORIAL
+012000     END-IF.
+012100 3000-EXIT.
+012200     EXIT.
+012300 END PROGRAM PERMCALC.
