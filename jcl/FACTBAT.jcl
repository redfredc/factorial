@@ -0,0 +1,69 @@
+//FACTBAT  JOB (ACCTNO),'FACTORIAL BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* FACTBAT - NIGHTLY FACTORIAL BATCH JOB
+//*
+//* STEP010  RUNS FACTDRV AGAINST THE DAY'S FACTIN DATASET, WRITING
+//*          FACTOUT (THE DETAIL REPORT) AND FACTCKPT (THE RESTART
+//*          CHECKPOINT).  PARM IS BLANK FOR A NORMAL RUN; CHANGE TO
+//*          PARM='RESTART' TO RESUME A PRIOR RUN FROM ITS LAST
+//*          CHECKPOINT AFTER AN ABEND.  FACTORIAL APPENDS ONE AUDIT
+//*          RECORD PER CALL TO FACTAUDT; DISP=MOD CATALOGS IT ON THE
+//*          FIRST RUN AND APPENDS TO IT ON EVERY RUN AFTER THAT.
+//*          FACTCKPT AND FACTOUT ARE ALSO DISP=MOD FOR THE SAME
+//*          REASON -- A STEP ABEND MUST NOT LET THE SYSTEM DELETE THE
+//*          CHECKPOINT RECORDS OR REPORT LINES FACTDRV HAS ALREADY
+//*          WRITTEN, OR A RESTART HAS NOTHING TO RESUME FROM AND ITS
+//*          REPORT COMES OUT WITH A GAP.  ON A NORMAL (NON-RESTART)
+//*          RUN FACTDRV OPENS FACTOUT AS OUTPUT, WHICH STARTS THE
+//*          REPORT OVER FROM EMPTY REGARDLESS OF WHAT DISP=MOD LEFT
+//*          CATALOGED FROM THE PRIOR NIGHT; ON A RESTART IT RECONCILES
+//*          FACTOUT AND FACTAUDT BACK TO THE EXACT POSITION ITS LAST
+//*          CHECKPOINT REFLECTS (VIA THE FACTOUTS/FACTADSC SCRATCH
+//*          DATASETS BELOW) BEFORE OPENING FACTOUT EXTEND, SO RECORDS
+//*          PROCESSED BETWEEN THE LAST CHECKPOINT AND THE ABEND ARE
+//*          NOT LEFT DUPLICATED ON THE REPORT OR THE AUDIT LOG.
+//*
+//* STEP020  RUNS ONLY IF STEP010 ENDED WITH A CONDITION CODE LESS
+//*          THAN 4, AND SORTS FACTOUT BY RESULT (DESCENDING) INTO
+//*          SORTOUT, PROD.FACTORIAL.REPORT.SORTED.
+//*********************************************************************
+//STEP010  EXEC PGM=FACTDRV,PARM='        '
+//STEPLIB  DD DSN=PROD.FACTORIAL.LOADLIB,DISP=SHR
+//FACTIN   DD DSN=PROD.FACTORIAL.INPUT,DISP=SHR
+//FACTOUT  DD DSN=PROD.FACTORIAL.REPORT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//FACTCKPT DD DSN=PROD.FACTORIAL.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//FACTAUDT DD DSN=PROD.FACTORIAL.AUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//FACTOUTS DD DSN=&&FACTOUTS,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//FACTADSC DD DSN=&&FACTADSC,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SORT,COND=(4,GE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.FACTORIAL.REPORT,DISP=SHR
+//SORTOUT  DD DSN=PROD.FACTORIAL.REPORT.SORTED,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(14,20,CH,D)
+/*
