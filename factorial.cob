@@ -1,22 +1,251 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTORIAL.
-       DATA DIVISION.
-       working-storage section.
-       01 i pic 9(8).
-       LINKAGE SECTION.
-       01 N           PIC 9(8).
-       01 RESULT      PIC 9(20).
-       PROCEDURE DIVISION USING N RESULT.
-           if N = 0
-              move 1 to RESULT
-              goback
-           end-if
-           perform varying i from N by -1 until i = 0
-              if i = N
-                move N to RESULT
-              else
-                compute RESULT = result * i
-              end-if
-           end-perform
-           GOBACK.
-       END PROGRAM FACTORIAL.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FACTORIAL.
+000300 AUTHOR.        D. WALKER.
+000400 INSTALLATION.  CORPORATE DATA PROCESSING.
+000500 DATE-WRITTEN.  01/15/2009.
+000600 DATE-COMPILED. 08/08/2026.
+000700*****************************************************************
+000800* FACTORIAL COMPUTES N! FOR AN UNSIGNED 8-DIGIT N, RETURNING    *
+000900* THE RESULT TO THE CALLING PROGRAM VIA THE LINKAGE SECTION.    *
+001000*****************************************************************
+001100* MODIFICATION HISTORY                                          *
+001200*-----------------------------------------------------------------
+001300* DATE       BY    DESCRIPTION                                  *
+001400* 08/08/2026 DLH   ADDED RESULT-OVERFLOW-FLAG.  RESULT IS PIC   *
+001500*                  9(20) AND N! OVERFLOWS THAT PICTURE PAST     *
+001600*                  N=21, SO THE MULTIPLY NOW CHECKS ON SIZE     *
+001700*                  ERROR AND STOPS INSTEAD OF WRAPPING SILENTLY.*
+001800* 08/08/2026 DLH   ADDED N-ERROR-FLAG.  N IS NOW VALIDATED      *
+001900*                  AGAINST FCT-MAX-SAFE-N (THE LARGEST N WHOSE  *
+002000*                  FACTORIAL FITS RESULT'S PIC 9(20)) BEFORE THE*
+002100*                  MULTIPLY LOOP EVER RUNS, SO A CALLER GETS A  *
+002200*                  CLEAN REJECT INSTEAD OF A GARBAGE RESULT.    *
+002300* 08/08/2026 DLH   ADDED CALLER-PROGRAM-NAME AND AN AUDIT LOG   *
+002400*                  (FACTAUDT, LAYOUT IN AUDITREC COPYBOOK).     *
+002500*                  EVERY INVOCATION NOW WRITES N, RESULT, THE   *
+002600*                  CALLER'S NAME, AND A DATE/TIME STAMP.        *
+002650* 08/08/2026 DLH   ADDED FACTTBL, A COPYBOOK-DRIVEN TABLE OF    *
+002660*                  PRECOMPUTED FACTORIALS FOR N=0 THROUGH 20.   *
+002670*                  2000-CALCULATE-FACTORIAL NOW LOOKS UP THAT   *
+002680*                  RANGE INSTEAD OF RUNNING THE MULTIPLY LOOP.  *
+002690* 08/08/2026 DLH   ADDED FCT-MODE-FLAG, FCT-LOW-N/FCT-HIGH-N,   *
+002691*                  AND FCT-RESULT-TABLE (COPYBOOK FACTRNG) SO A *
+002692*                  CALLER CAN ASK FOR A WHOLE RANGE OF N! IN ONE*
+002693*                  CALL INSTEAD OF LOOPING OVER SINGLE CALLS.   *
+002694* 08/08/2026 DLH   RANGE MODE WAS ONLY AUDITING THE LOW END OF  *
+002695*                  THE RANGE.  3000-WRITE-AUDIT-RECORD NOW      *
+002696*                  RUNS OFF FCT-CALC-N/FCT-CALC-RESULT AND IS   *
+002697*                  PERFORMED ONCE PER RANGE ENTRY SO EVERY N!   *
+002698*                  A RANGE CALL RETURNS IS ALSO LOGGED.         *
+002700*****************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER. IBM-370.
+003100 OBJECT-COMPUTER. IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT FACT-AUDIT-FILE ASSIGN TO FACTAUDT
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800*****************************************************************
+003900* FACT-AUDIT-FILE - ONE AUDIT RECORD PER FACTORIAL INVOCATION   *
+004000*****************************************************************
+004100 FD  FACT-AUDIT-FILE
+004200     RECORDING MODE IS F.
+004300 COPY AUDITREC.
+004400 WORKING-STORAGE SECTION.
+004500*****************************************************************
+004600* WORKING STORAGE                                               *
+004700*****************************************************************
+004800 01  FCT-SUBSCRIPTS.
+004900     05  FCT-I              PIC 9(08)      COMP.
+004950     05  FCT-TABLE-SUB      PIC 9(04)      COMP.
+005000 01  FCT-CONSTANTS.
+005100     05  FCT-MAX-SAFE-N     PIC 9(08)      VALUE 21.
+005150     05  FCT-TABLE-MAX-N    PIC 9(08)      VALUE 20.
+005160 COPY FACTTBL.
+005200 01  FCT-AUDIT-SWITCHES.
+005300     05  FCT-AUDIT-OPEN-SW  PIC X(01)      VALUE 'N'.
+005400         88  AUDIT-FILE-OPEN        VALUE 'Y'.
+005410 01  FCT-CALC-AREA.
+005420     05  FCT-CALC-N         PIC 9(08).
+005430     05  FCT-CALC-RESULT    PIC 9(20).
+005440 01  FCT-RANGE-WORK.
+005450     05  FCT-RANGE-N        PIC 9(08).
+005460     05  FCT-RANGE-SUB      PIC 9(04)      COMP.
+005500 LINKAGE SECTION.
+005600*****************************************************************
+005700* LINKAGE PARAMETERS                                            *
+005800*****************************************************************
+005900 01  N                      PIC 9(08).
+006000 01  RESULT                 PIC 9(20).
+006100 01  RESULT-OVERFLOW-FLAG   PIC X(01).
+006200     88  RESULT-OVERFLOW    VALUE 'Y'.
+006300     88  RESULT-NO-OVERFLOW VALUE 'N'.
+006400 01  N-ERROR-FLAG           PIC X(01).
+006500     88  N-INVALID          VALUE 'Y'.
+006600     88  N-VALID            VALUE 'N'.
+006700 01  CALLER-PROGRAM-NAME    PIC X(08).
+006710 01  FCT-MODE-FLAG          PIC X(01).
+006720     88  FCT-MODE-SINGLE    VALUE 'S'.
+006730     88  FCT-MODE-RANGE     VALUE 'R'.
+006740 01  FCT-LOW-N              PIC 9(08).
+006750 01  FCT-HIGH-N             PIC 9(08).
+006770 COPY FACTRNG.
+006800 PROCEDURE DIVISION USING N RESULT RESULT-OVERFLOW-FLAG
+006900     N-ERROR-FLAG CALLER-PROGRAM-NAME FCT-MODE-FLAG
+006910     FCT-LOW-N FCT-HIGH-N FCT-RESULT-TABLE.
+007000*****************************************************************
+007100* 0000-MAINLINE                                                 *
+007200*****************************************************************
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007410     IF FCT-MODE-RANGE
+007420         PERFORM 4000-CALCULATE-RANGE THRU 4000-EXIT
+007430     ELSE
+007440         MOVE N TO FCT-CALC-N
+007450         PERFORM 1100-VALIDATE-N THRU 1100-EXIT
+007460         IF N-VALID
+007470             PERFORM 2000-CALCULATE-FACTORIAL THRU 2000-EXIT
+007480             MOVE FCT-CALC-RESULT TO RESULT
+007485         ELSE
+007486             MOVE ZERO TO FCT-CALC-RESULT
+007490         END-IF
+007495         PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+007500     END-IF
+008000     GOBACK.
+008100*****************************************************************
+008200* 1000-INITIALIZE - SET UP WORKING STORAGE AND FLAGS            *
+008300*****************************************************************
+008400 1000-INITIALIZE.
+008500     SET RESULT-NO-OVERFLOW TO TRUE
+008600     SET N-VALID TO TRUE
+008700     MOVE ZERO TO RESULT
+008710     MOVE ZERO TO FCT-CALC-RESULT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*****************************************************************
+009100* 1100-VALIDATE-N - REJECT N THAT IS NOT NUMERIC OR THAT WOULD  *
+009200*                   OVERFLOW RESULT'S PIC 9(20) BEFORE THE      *
+009300*                   MULTIPLY LOOP EVER RUNS                     *
+009400*****************************************************************
+009500 1100-VALIDATE-N.
+009600     IF N IS NOT NUMERIC
+009700         SET N-INVALID TO TRUE
+009800     ELSE
+009900         IF N > FCT-MAX-SAFE-N
+010000             SET N-INVALID TO TRUE
+010100         END-IF
+010200     END-IF.
+010300 1100-EXIT.
+010400     EXIT.
+010500*****************************************************************
+010600* 2000-CALCULATE-FACTORIAL - LOOK UP N! IN FACTTBL FOR THE      *
+010700*                            COMMON SMALL-N RANGE; OTHERWISE    *
+010800*                            MULTIPLY N DOWN TO 1, WATCHING FOR *
+010850*                            SIZE ERROR ON RESULT (PIC 9(20)).  *
+010900*****************************************************************
+010950 2000-CALCULATE-FACTORIAL.
+010960     IF FCT-CALC-N <= FCT-TABLE-MAX-N
+010970         PERFORM 2050-LOOKUP-FACTORIAL THRU 2050-EXIT
+010980         GO TO 2000-EXIT
+010990     END-IF
+011400     MOVE FCT-CALC-N TO FCT-CALC-RESULT
+011500     MOVE FCT-CALC-N TO FCT-I
+011600     PERFORM 2100-MULTIPLY-STEP THRU 2100-EXIT
+011700         UNTIL FCT-I = 1 OR RESULT-OVERFLOW.
+011800 2000-EXIT.
+011900     EXIT.
+011950*****************************************************************
+011960* 2050-LOOKUP-FACTORIAL - FETCH N! FROM THE PRECOMPUTED TABLE.  *
+011970*****************************************************************
+011980 2050-LOOKUP-FACTORIAL.
+011990     COMPUTE FCT-TABLE-SUB = FCT-CALC-N + 1
+012000     MOVE FCT-FACTORIAL-ENTRY (FCT-TABLE-SUB) TO FCT-CALC-RESULT.
+012010 2050-EXIT.
+012020     EXIT.
+012030*****************************************************************
+012100* 2100-MULTIPLY-STEP - ONE STEP OF THE DESCENDING MULTIPLY,     *
+012200*                      DETECTING OVERFLOW OF PIC 9(20) RESULT.  *
+012300*****************************************************************
+012400 2100-MULTIPLY-STEP.
+012500     SUBTRACT 1 FROM FCT-I
+012600     COMPUTE FCT-CALC-RESULT = FCT-CALC-RESULT * FCT-I
+012700         ON SIZE ERROR
+012800             SET RESULT-OVERFLOW TO TRUE
+012900     END-COMPUTE.
+013000 2100-EXIT.
+013100     EXIT.
+013110*****************************************************************
+013120* 4000-CALCULATE-RANGE - VALIDATE FCT-LOW-N/FCT-HIGH-N, THEN    *
+013130*                        FILL FCT-RESULT-TABLE WITH N! FOR      *
+013140*                        EVERY N FROM LOW TO HIGH.  N AND       *
+013150*                        RESULT ARE SET TO THE LOW END OF THE   *
+013160*                        RANGE AND ITS FACTORIAL FOR THE        *
+013170*                        CALLER'S BENEFIT; THE AUDIT LOG ITSELF *
+013180*                        GETS ONE RECORD PER RANGE ENTRY, NOT   *
+013190*                        JUST THE LOW END -- SEE 4100 BELOW.    *
+013191*                        AN INVALID RANGE STILL LOGS ONE RECORD *
+013192*                        FOR FCT-LOW-N, THE SAME AS AN INVALID  *
+013193*                        N IS LOGGED IN SINGLE MODE.            *
+013200*****************************************************************
+013210 4000-CALCULATE-RANGE.
+013220     IF FCT-LOW-N IS NOT NUMERIC OR FCT-HIGH-N IS NOT NUMERIC
+013230         OR FCT-LOW-N > FCT-HIGH-N OR FCT-HIGH-N > FCT-MAX-SAFE-N
+013240         SET N-INVALID TO TRUE
+013250         MOVE FCT-LOW-N TO FCT-CALC-N
+013260         MOVE ZERO TO FCT-CALC-RESULT
+013270         PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+013280     ELSE
+013290         SET N-VALID TO TRUE
+013300         MOVE 1 TO FCT-RANGE-SUB
+013310         MOVE FCT-LOW-N TO FCT-RANGE-N
+013320         PERFORM 4100-CALCULATE-RANGE-ENTRY THRU 4100-EXIT
+013330             UNTIL FCT-RANGE-N > FCT-HIGH-N OR RESULT-OVERFLOW
+013340     END-IF
+013350     MOVE FCT-LOW-N TO N
+013360     IF N-VALID
+013370         MOVE FCT-RESULT-ENTRY (1) TO RESULT
+013380     ELSE
+013390         MOVE ZERO TO RESULT
+013400     END-IF.
+013410 4000-EXIT.
+013420     EXIT.
+013430*****************************************************************
+013440* 4100-CALCULATE-RANGE-ENTRY - ONE N! IN THE RANGE, PLACED INTO *
+013450*                              THE NEXT TABLE ENTRY AND LOGGED  *
+013460*                              TO THE AUDIT FILE IN ITS OWN     *
+013470*                              RIGHT.                           *
+013480*****************************************************************
+013490 4100-CALCULATE-RANGE-ENTRY.
+013500     MOVE FCT-RANGE-N TO FCT-CALC-N
+013510     PERFORM 2000-CALCULATE-FACTORIAL THRU 2000-EXIT
+013520     MOVE FCT-CALC-RESULT TO FCT-RESULT-ENTRY (FCT-RANGE-SUB)
+013530     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+013540     ADD 1 TO FCT-RANGE-SUB
+013550     ADD 1 TO FCT-RANGE-N.
+013560 4100-EXIT.
+013570     EXIT.
+013580*****************************************************************
+013590* 3000-WRITE-AUDIT-RECORD - LOG N, RESULT, THE CALLING PROGRAM, *
+013600*                           AND A DATE/TIME STAMP.  RUNS OFF    *
+013610*                           FCT-CALC-N/FCT-CALC-RESULT RATHER   *
+013620*                           THAN THE LINKAGE N/RESULT SO RANGE  *
+013630*                           MODE CAN PERFORM THIS ONCE PER      *
+013640*                           RANGE ENTRY, NOT JUST ONCE PER CALL.*
+013650*****************************************************************
+013700 3000-WRITE-AUDIT-RECORD.
+013800     IF NOT AUDIT-FILE-OPEN
+013900         OPEN EXTEND FACT-AUDIT-FILE
+014000         SET AUDIT-FILE-OPEN TO TRUE
+014100     END-IF
+014200     MOVE FCT-CALC-N TO AUDIT-N
+014300     MOVE FCT-CALC-RESULT TO AUDIT-RESULT
+014400     MOVE CALLER-PROGRAM-NAME TO AUDIT-CALLER-NAME
+014500     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+014600     ACCEPT AUDIT-TIME FROM TIME
+014700     WRITE FACT-AUDIT-RECORD.
+014800 3000-EXIT.
+014900     EXIT.
+015000 END PROGRAM FACTORIAL.
