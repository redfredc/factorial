@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FACTBIG.
+000300 AUTHOR.        D. WALKER.
+000400 INSTALLATION.  CORPORATE DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*****************************************************************
+000800* FACTBIG COMPUTES N! FOR N TOO LARGE FOR FACTORIAL'S PIC 9(20) *
+000900* RESULT.  THE RESULT IS RETURNED AS FACTBIG-RESULT (COPYBOOK   *
+001000* FACTBIGR), A DIGIT-TABLE RECORD WITH NO FIXED-WIDTH LIMIT     *
+001100* OTHER THAN THE TABLE'S OWN OCCURS CLAUSE, SO IT CAN CARRY N!  *
+001200* FOR N WELL UP INTO THE RANGE OUR ACTUARIAL WORK NEEDS.        *
+001300*****************************************************************
+001400* MODIFICATION HISTORY                                          *
+001500*-----------------------------------------------------------------
+001600* DATE       BY    DESCRIPTION                                  *
+001700* 08/08/2026 DLH   ORIGINAL PROGRAM.                            *
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500*****************************************************************
+002600* WORKING STORAGE                                               *
+002700*****************************************************************
+002800 01  FCTB-CONSTANTS.
+002900     05  FCTB-MAX-SAFE-N    PIC 9(08)      VALUE 80.
+003000     05  FCTB-MAX-DIGITS    PIC 9(04)      COMP VALUE 120.
+003100 01  FCTB-WORK-AREA.
+003200     05  FCTB-I             PIC 9(08)      COMP.
+003300     05  FCTB-SUB           PIC 9(04)      COMP.
+003400     05  FCTB-CARRY         PIC 9(08).
+003500     05  FCTB-PRODUCT       PIC 9(08).
+003600     05  FCTB-DIGIT-VALUE   PIC 9(01).
+003700 01  FCTB-DISPLAY-WORK.
+003800     05  FCTB-DISPLAY-SUB   PIC 9(04)      COMP.
+003900     05  FCTB-OUT-SUB       PIC 9(04)      COMP.
+004000 LINKAGE SECTION.
+004100*****************************************************************
+004200* LINKAGE PARAMETERS                                            *
+004300*****************************************************************
+004400 01  N                      PIC 9(08).
+004500 COPY FACTBIGR.
+004600 01  RESULT-OVERFLOW-FLAG   PIC X(01).
+004700     88  RESULT-OVERFLOW    VALUE 'Y'.
+004800     88  RESULT-NO-OVERFLOW VALUE 'N'.
+004900 01  N-ERROR-FLAG           PIC X(01).
+005000     88  N-INVALID          VALUE 'Y'.
+005100     88  N-VALID            VALUE 'N'.
+005200 PROCEDURE DIVISION USING N FACTBIG-RESULT RESULT-OVERFLOW-FLAG
+005300     N-ERROR-FLAG.
+005400*****************************************************************
+005500* 0000-MAINLINE                                                 *
+005600*****************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005900     PERFORM 1100-VALIDATE-N THRU 1100-EXIT
+006000     IF N-VALID
+006100         PERFORM 2000-CALCULATE-FACTORIAL THRU 2000-EXIT
+006200         PERFORM 3000-BUILD-DISPLAY-STRING THRU 3000-EXIT
+006300     END-IF
+006400     GOBACK.
+006500*****************************************************************
+006600* 1000-INITIALIZE - SET UP WORKING STORAGE AND FLAGS            *
+006700*****************************************************************
+006800 1000-INITIALIZE.
+006900     SET RESULT-NO-OVERFLOW TO TRUE
+007000     SET N-VALID TO TRUE
+007100     MOVE ZERO TO FACTBIG-DIGIT-COUNT
+007200     MOVE ZEROS TO FACTBIG-DIGIT-TABLE
+007300     MOVE SPACES TO FACTBIG-DISPLAY.
+007400 1000-EXIT.
+007500     EXIT.
+007600*****************************************************************
+007700* 1100-VALIDATE-N - REJECT N THAT IS NOT NUMERIC OR THAT WOULD  *
+007800*                   PRODUCE MORE DIGITS THAN THE RESULT TABLE   *
+007900*                   CAN HOLD                                    *
+008000*****************************************************************
+008100 1100-VALIDATE-N.
+008200     IF N IS NOT NUMERIC
+008300         SET N-INVALID TO TRUE
+008400     ELSE
+008500         IF N > FCTB-MAX-SAFE-N
+008600             SET N-INVALID TO TRUE
+008700         END-IF
+008800     END-IF.
+008900 1100-EXIT.
+009000     EXIT.
+009100*****************************************************************
+009200* 2000-CALCULATE-FACTORIAL - BUILD N! ONE MULTIPLIER AT A TIME, *
+009300*                            CARRYING DIGITS THROUGH THE TABLE  *
+009400*                            THE WAY A PERSON WOULD MULTIPLY BY *
+009500*                            HAND ON PAPER.                     *
+009600*****************************************************************
+009700 2000-CALCULATE-FACTORIAL.
+009800     MOVE 1 TO FACTBIG-DIGIT-COUNT
+009900     MOVE 1 TO FACTBIG-DIGIT (1)
+010000     IF N = ZERO OR N = 1
+010100         GO TO 2000-EXIT
+010200     END-IF
+010300     MOVE 2 TO FCTB-I
+010400     PERFORM 2100-MULTIPLY-STEP THRU 2100-EXIT
+010500         UNTIL FCTB-I > N OR RESULT-OVERFLOW.
+010600 2000-EXIT.
+010700     EXIT.
+010800*****************************************************************
+010900* 2100-MULTIPLY-STEP - MULTIPLY THE CURRENT DIGIT TABLE BY      *
+011000*                      FCTB-I, DIGIT BY DIGIT, THEN CARRY ANY   *
+011100*                      REMAINDER INTO NEW HIGH-ORDER DIGITS.    *
+011200*****************************************************************
+011300 2100-MULTIPLY-STEP.
+011400     MOVE ZERO TO FCTB-CARRY
+011500     PERFORM 2200-MULTIPLY-DIGIT THRU 2200-EXIT
+011600         VARYING FCTB-SUB FROM 1 BY 1
+011700         UNTIL FCTB-SUB > FACTBIG-DIGIT-COUNT
+011800     PERFORM 2300-APPEND-CARRY-DIGIT THRU 2300-EXIT
+011900         UNTIL FCTB-CARRY = ZERO
+012000     ADD 1 TO FCTB-I.
+012100 2100-EXIT.
+012200     EXIT.
+012300*****************************************************************
+012400* 2200-MULTIPLY-DIGIT - ONE TABLE DIGIT TIMES FCTB-I PLUS ANY   *
+012500*                       CARRY IN FROM THE DIGIT BELOW IT.       *
+012600*****************************************************************
+012700 2200-MULTIPLY-DIGIT.
+012800     COMPUTE FCTB-PRODUCT =
+012900         FACTBIG-DIGIT (FCTB-SUB) * FCTB-I + FCTB-CARRY
+013000     DIVIDE FCTB-PRODUCT BY 10
+013100         GIVING FCTB-CARRY REMAINDER FCTB-DIGIT-VALUE
+013200     MOVE FCTB-DIGIT-VALUE TO FACTBIG-DIGIT (FCTB-SUB).
+013300 2200-EXIT.
+013400     EXIT.
+013500*****************************************************************
+013600* 2300-APPEND-CARRY-DIGIT - ONCE EVERY EXISTING DIGIT HAS BEEN  *
+013700*                           MULTIPLIED, WHATEVER CARRY IS LEFT  *
+013800*                           BECOMES ONE OR MORE NEW HIGH-ORDER  *
+013900*                           DIGITS.  IF THE TABLE IS ALREADY AT *
+014000*                           ITS LIMIT THIS SETS THE SAME        *
+014100*                           OVERFLOW FLAG FACTORIAL USES.       *
+014200*****************************************************************
+014300 2300-APPEND-CARRY-DIGIT.
+014400     IF FACTBIG-DIGIT-COUNT >= FCTB-MAX-DIGITS
+014500         SET RESULT-OVERFLOW TO TRUE
+014600         MOVE ZERO TO FCTB-CARRY
+014700     ELSE
+014800         ADD 1 TO FACTBIG-DIGIT-COUNT
+014900         DIVIDE FCTB-CARRY BY 10
+015000             GIVING FCTB-CARRY REMAINDER FCTB-DIGIT-VALUE
+015100         MOVE FCTB-DIGIT-VALUE TO
+015200             FACTBIG-DIGIT (FACTBIG-DIGIT-COUNT)
+015300     END-IF.
+015400 2300-EXIT.
+015500     EXIT.
+015600*****************************************************************
+015700* 3000-BUILD-DISPLAY-STRING - COPY THE DIGIT TABLE (LOW-ORDER   *
+015800*                             DIGIT FIRST) INTO FACTBIG-DISPLAY *
+015900*                             IN NORMAL READING ORDER FOR ANY   *
+016000*                             PROGRAM THAT WANTS TO PRINT IT.   *
+016100*****************************************************************
+016200 3000-BUILD-DISPLAY-STRING.
+016300     IF RESULT-OVERFLOW
+016400         MOVE 'RESULT EXCEEDS FACTBIG-RESULT TABLE CAPACITY'
+016500             TO FACTBIG-DISPLAY
+016600         GO TO 3000-EXIT
+016700     END-IF
+016800     MOVE 1 TO FCTB-OUT-SUB
+016900     PERFORM 3100-EMIT-DIGIT THRU 3100-EXIT
+017000         VARYING FCTB-DISPLAY-SUB FROM FACTBIG-DIGIT-COUNT BY -1
+017100         UNTIL FCTB-DISPLAY-SUB < 1.
+017200 3000-EXIT.
+017300     EXIT.
+017400*****************************************************************
+017500* 3100-EMIT-DIGIT - MOVE ONE TABLE DIGIT INTO ITS PLACE IN THE  *
+017600*                   DISPLAY STRING.                             *
+017700*****************************************************************
+017800 3100-EMIT-DIGIT.
+017900     MOVE FACTBIG-DIGIT (FCTB-DISPLAY-SUB)
+018000         TO FACTBIG-DISPLAY (FCTB-OUT-SUB:1)
+018100     ADD 1 TO FCTB-OUT-SUB.
+018200 3100-EXIT.
+018300     EXIT.
+018400 END PROGRAM FACTBIG.
