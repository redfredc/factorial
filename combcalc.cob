@@ -0,0 +1,154 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COMBCALC.
+000300 AUTHOR.        D. WALKER.
+000400 INSTALLATION.  CORPORATE DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*****************************************************************
+000800* COMBCALC RETURNS THE NUMBER OF COMBINATIONS OF N ITEMS TAKEN  *
+000900* R AT A TIME (N-CHOOSE-R), COMPUTED AS N! / (R! * (N-R)!)     *
+001000* USING THREE CALLS TO THE FACTORIAL SUBPROGRAM.                *
+001100*****************************************************************
+001200* MODIFICATION HISTORY                                          *
+001300*-----------------------------------------------------------------
+001400* DATE       BY    DESCRIPTION                                  *
+001500* 08/08/2026 DLH   ORIGINAL PROGRAM.                            *
+001600* 08/08/2026 DLH   FACTORIAL NOW VALIDATES N AND RETURNS A      *
+001700*                  DISTINCT N-ERROR-FLAG.  ADDED RESULT-ERROR-  *
+001800*                  FLAG HERE SO A REJECT ON ANY OF THE THREE    *
+001900*                  UNDERLYING FACTORIAL CALLS IS PASSED BACK    *
+002000*                  RATHER THAN SHIPPING A ZERO RESULT SILENTLY. *
+002050* 08/08/2026 DLH   FACTORIAL NOW TAKES CALLER-PROGRAM-NAME FOR  *
+002060*                  ITS AUDIT LOG; PASS OUR OWN PROGRAM-ID.      *
+002070* 08/08/2026 DLH   FACTORIAL NOW TAKES A MODE FLAG AND RANGE    *
+002080*                  PARAMETERS FOR ITS NEW RANGE MODE.  WE STILL *
+002090*                  CALL IT IN SINGLE MODE, SO THESE ARE PASSED  *
+002095*                  AS FIXED DUMMY VALUES.                       *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800*****************************************************************
+002900* WORKING STORAGE                                               *
+003000*****************************************************************
+003050 01  CC-OWN-PROGRAM-NAME    PIC X(08)      VALUE 'COMBCALC'.
+003060 01  CC-SINGLE-MODE-PARMS.
+003070     05  CC-MODE-FLAG       PIC X(01)      VALUE 'S'.
+003080     05  CC-LOW-N           PIC 9(08)      VALUE ZERO.
+003090     05  CC-HIGH-N          PIC 9(08)      VALUE ZERO.
+003095 COPY FACTRNG.
+003100 01  CC-SWITCHES.
+003200     05  CC-RANGE-SWITCH    PIC X(01)      VALUE 'N'.
+003300         88  CC-R-EXCEEDS-N         VALUE 'Y'.
+003400         88  CC-R-WITHIN-N          VALUE 'N'.
+003500 01  CC-WORK-AREA.
+003600     05  CC-N-MINUS-R       PIC 9(08).
+003700     05  CC-N-FACTORIAL     PIC 9(20).
+003800     05  CC-R-FACTORIAL     PIC 9(20).
+003900     05  CC-NR-FACTORIAL    PIC 9(20).
+004000     05  CC-DENOMINATOR     PIC 9(20).
+004100     05  CC-N-OVFL-SW       PIC X(01).
+004200         88  CC-N-OVERFLOW          VALUE 'Y'.
+004300     05  CC-R-OVFL-SW       PIC X(01).
+004400         88  CC-R-OVERFLOW          VALUE 'Y'.
+004500     05  CC-NR-OVFL-SW      PIC X(01).
+004600         88  CC-NR-OVERFLOW         VALUE 'Y'.
+004700     05  CC-N-ERR-SW        PIC X(01).
+004800         88  CC-N-ERROR             VALUE 'Y'.
+004900     05  CC-R-ERR-SW        PIC X(01).
+005000         88  CC-R-ERROR             VALUE 'Y'.
+005100     05  CC-NR-ERR-SW       PIC X(01).
+005200         88  CC-NR-ERROR            VALUE 'Y'.
+005300 LINKAGE SECTION.
+005400*****************************************************************
+005500* LINKAGE PARAMETERS                                            *
+005600*****************************************************************
+005700 01  N                      PIC 9(08).
+005800 01  R                      PIC 9(08).
+005900 01  RESULT                 PIC 9(20).
+006000 01  RESULT-OVERFLOW-FLAG   PIC X(01).
+006100     88  RESULT-OVERFLOW    VALUE 'Y'.
+006200     88  RESULT-NO-OVERFLOW VALUE 'N'.
+006300 01  RESULT-ERROR-FLAG      PIC X(01).
+006400     88  RESULT-ERROR       VALUE 'Y'.
+006500     88  RESULT-NO-ERROR    VALUE 'N'.
+006600 PROCEDURE DIVISION USING N R RESULT RESULT-OVERFLOW-FLAG
+006700     RESULT-ERROR-FLAG.
+006800*****************************************************************
+006900* 0000-MAINLINE                                                 *
+007000*****************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007300     PERFORM 1100-VALIDATE-PARMS THRU 1100-EXIT
+007400     IF CC-R-EXCEEDS-N
+007500         MOVE ZERO TO RESULT
+007600     ELSE
+007700         PERFORM 2000-CALCULATE-FACTORIALS THRU 2000-EXIT
+007800         PERFORM 3000-CALCULATE-COMBINATION THRU 3000-EXIT
+007900     END-IF
+008000     GOBACK.
+008100*****************************************************************
+008200* 1000-INITIALIZE                                               *
+008300*****************************************************************
+008400 1000-INITIALIZE.
+008500     SET RESULT-NO-OVERFLOW TO TRUE
+008600     SET RESULT-NO-ERROR TO TRUE
+008700     MOVE ZERO TO RESULT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*****************************************************************
+009100* 1100-VALIDATE-PARMS - N-CHOOSE-R IS ZERO WHEN R EXCEEDS N     *
+009200*****************************************************************
+009300 1100-VALIDATE-PARMS.
+009400     IF R > N
+009500         SET CC-R-EXCEEDS-N TO TRUE
+009600     ELSE
+009700         SET CC-R-WITHIN-N TO TRUE
+009800     END-IF.
+009900 1100-EXIT.
+010000     EXIT.
+010100*****************************************************************
+010200* 2000-CALCULATE-FACTORIALS - N!, R!, AND (N-R)! VIA FACTORIAL  *
+010300*****************************************************************
+010400 2000-CALCULATE-FACTORIALS.
+010500     SUBTRACT R FROM N GIVING CC-N-MINUS-R
+010600     CALL 'FACTORIAL' USING N CC-N-FACTORIAL CC-N-OVFL-SW
+010700         CC-N-ERR-SW CC-OWN-PROGRAM-NAME CC-MODE-FLAG
+010710         CC-LOW-N CC-HIGH-N FCT-RESULT-TABLE
+010800     CALL 'FACTORIAL' USING R CC-R-FACTORIAL CC-R-OVFL-SW
+010900         CC-R-ERR-SW CC-OWN-PROGRAM-NAME CC-MODE-FLAG
+010910         CC-LOW-N CC-HIGH-N FCT-RESULT-TABLE
+011000     CALL 'FACTORIAL' USING CC-N-MINUS-R CC-NR-FACTORIAL
+011100         CC-NR-OVFL-SW CC-NR-ERR-SW CC-OWN-PROGRAM-NAME
+011110         CC-MODE-FLAG CC-LOW-N CC-HIGH-N FCT-RESULT-TABLE
+011200     IF CC-N-OVERFLOW OR CC-R-OVERFLOW OR CC-NR-OVERFLOW
+011300         SET RESULT-OVERFLOW TO TRUE
+011400     END-IF
+011500     IF CC-N-ERROR OR CC-R-ERROR OR CC-NR-ERROR
+011600         SET RESULT-ERROR TO TRUE
+011700     END-IF.
+011800 2000-EXIT.
+011900     EXIT.
+012000*****************************************************************
+012100* 3000-CALCULATE-COMBINATION - N! / (R! * (N-R)!)               *
+012200*****************************************************************
+012300 3000-CALCULATE-COMBINATION.
+012400     IF RESULT-OVERFLOW OR RESULT-ERROR
+012500         MOVE ZERO TO RESULT
+012600     ELSE
+012700         COMPUTE CC-DENOMINATOR = CC-R-FACTORIAL * CC-NR-FACTORIAL
+012800             ON SIZE ERROR
+012900                 SET RESULT-OVERFLOW TO TRUE
+013000         END-COMPUTE
+013100         IF RESULT-NO-OVERFLOW
+013200             COMPUTE RESULT = CC-N-FACTORIAL / CC-DENOMINATOR
+013300         ELSE
+013400             MOVE ZERO TO RESULT
+013500         END-IF
+013600     END-IF.
+013700 3000-EXIT.
+013800     EXIT.
+013900 END PROGRAM COMBCALC.
