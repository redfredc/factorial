@@ -0,0 +1,495 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FACTDRV.
+000300 AUTHOR.        D. WALKER.
+000400 INSTALLATION.  CORPORATE DATA PROCESSING.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*****************************************************************
+000800* FACTDRV IS THE BATCH DRIVER FOR THE FACTORIAL SUBPROGRAM.     *
+000900* IT READS A SEQUENTIAL FILE OF N VALUES, CALLS FACTORIAL FOR   *
+001000* EACH ONE, AND WRITES A REPORT LINE SHOWING N, N!, AND A       *
+001100* RUNNING GRAND TOTAL OF ALL FACTORIALS PRODUCED SO FAR.        *
+001200*                                                                *
+001300* A CHECKPOINT RECORD (LAST INPUT RECORD NUMBER PROCESSED, THE  *
+001400* RUNNING GRAND TOTAL, AND THE ABSOLUTE COUNT OF AUDIT RECORDS  *
+001500* IN FACTAUDT AS OF THE CHECKPOINT) IS WRITTEN EVERY             *
+001600* FCT-CKPT-INTERVAL RECORDS.  WHEN STARTED WITH PARM 'RESTART', *
+001700* THE DRIVER READS THE LAST CHECKPOINT, TRUNCATES FACTOUT AND   *
+001800* FACTAUDT BACK TO THE EXACT POSITION THE CHECKPOINT REFLECTS   *
+001900* (UNDOING ANY LINES THE ABENDED RUN WROTE PAST ITS LAST        *
+002000* CHECKPOINT), SKIPS THAT MANY INPUT RECORDS, AND RESUMES THE   *
+002100* GRAND TOTAL FROM THAT POINT INSTEAD OF REPROCESSING THE WHOLE *
+002200* FILE OR DUPLICATING REPORT/AUDIT LINES FOR RECORDS BETWEEN    *
+002300* THE LAST CHECKPOINT AND THE ABEND.                            *
+002400*****************************************************************
+002500* MODIFICATION HISTORY                                          *
+002600*-----------------------------------------------------------------
+002700* DATE       BY    DESCRIPTION                                  *
+002800* 08/08/2026 DLH   ORIGINAL PROGRAM.                            *
+002900* 08/08/2026 DLH   ADDED CHECKPOINT/RESTART VIA FACT-CHECKPOINT-*
+003000*                  FILE AND THE 'RESTART' PARM.                 *
+003100* 08/08/2026 DLH   FACTORIAL NOW REJECTS AN OUT-OF-RANGE N VIA  *
+003200*                  N-ERROR-FLAG.  REPLACED THE REPORT LINE'S    *
+003300*                  OVERFLOW-ONLY INDICATOR WITH FR-STATUS SO A  *
+003400*                  REJECTED N SHOWS UP AS "INVALID N" INSTEAD   *
+003500*                  OF A MISLEADING ZERO RESULT.                 *
+003600* 08/08/2026 DLH   FACTORIAL NOW TAKES CALLER-PROGRAM-NAME FOR  *
+003700*                  ITS AUDIT LOG; PASS OUR OWN PROGRAM-ID.      *
+003800* 08/08/2026 DLH   FACTORIAL NOW TAKES A MODE FLAG AND RANGE    *
+003900*                  PARAMETERS FOR ITS NEW RANGE MODE.  WE STILL *
+004000*                  CALL IT IN SINGLE MODE, SO THESE ARE PASSED  *
+004100*                  AS FIXED DUMMY VALUES.                       *
+004200* 08/08/2026 DLH   FACTDRV-PARM WAS A BARE PIC X(08); ON A REAL *
+004300*                  EXEC PGM PARM= THE FIRST TWO BYTES ARE THE   *
+004400*                  BINARY PARM LENGTH, NOT TEXT, SO THE RESTART *
+004500*                  TEST NEVER MATCHED AND COULD ALSO READ PAST  *
+004600*                  A SHORT PARM.  SPLIT OUT THE LENGTH HALFWORD *
+004700*                  AND TEST THE TEXT PORTION, GUARDED BY THE    *
+004800*                  LENGTH, INSTEAD.                             *
+004900* 08/08/2026 DLH   A RESTART LEFT FACTOUT/FACTAUDT WITH         *
+005000*                  DUPLICATE LINES FOR EVERY RECORD BETWEEN THE *
+005100*                  LAST CHECKPOINT AND THE ABEND, BECAUSE IT    *
+005200*                  BLINDLY EXTENDED BOTH FILES AS THE ABENDED   *
+005300*                  RUN HAD LEFT THEM.  1000-INITIALIZE NOW      *
+005400*                  TRUNCATES BOTH BACK TO THE CHECKPOINT VIA A  *
+005500*                  SCRATCH-COPY-AND-REPLACE BEFORE RESUMING.    *
+005600*                  THE CHECKPOINT RECORD CARRIES A NEW          *
+005700*                  CKPT-AUDIT-COUNT FIELD SO THE EXACT AUDIT    *
+005800*                  POSITION IS KNOWN.  THE DUMMY RANGE TABLE    *
+005900*                  PASSED TO FACTORIAL NOW COMES FROM COPY      *
+006000*                  FACTRNG INSTEAD OF A HAND-DECLARED TABLE.    *
+006100*****************************************************************
+006200 ENVIRONMENT DIVISION.
+006300 CONFIGURATION SECTION.
+006400 SOURCE-COMPUTER. IBM-370.
+006500 OBJECT-COMPUTER. IBM-370.
+006600 INPUT-OUTPUT SECTION.
+006700 FILE-CONTROL.
+006800     SELECT FACT-INPUT-FILE      ASSIGN TO FACTIN
+006900         ORGANIZATION IS SEQUENTIAL.
+007000     SELECT FACT-REPORT-FILE     ASSIGN TO FACTOUT
+007100         ORGANIZATION IS SEQUENTIAL.
+007200     SELECT FACT-REPORT-SCRATCH  ASSIGN TO FACTOUTS
+007300         ORGANIZATION IS SEQUENTIAL.
+007400     SELECT FACT-CHECKPOINT-FILE ASSIGN TO FACTCKPT
+007500         ORGANIZATION IS SEQUENTIAL.
+007600     SELECT FACT-AUDIT-FILE      ASSIGN TO FACTAUDT
+007700         ORGANIZATION IS SEQUENTIAL.
+007800     SELECT FACT-AUDIT-SCRATCH   ASSIGN TO FACTADSC
+007900         ORGANIZATION IS SEQUENTIAL.
+008000 DATA DIVISION.
+008100 FILE SECTION.
+008200*****************************************************************
+008300* FACT-INPUT-FILE - ONE N VALUE PER RECORD                      *
+008400*****************************************************************
+008500 FD  FACT-INPUT-FILE
+008600     RECORDING MODE IS F.
+008700 01  FACT-INPUT-RECORD.
+008800     05  FI-N               PIC 9(08).
+008900*****************************************************************
+009000* FACT-REPORT-FILE - N, N!, RUNNING GRAND TOTAL, OVERFLOW IND   *
+009100*****************************************************************
+009200 FD  FACT-REPORT-FILE
+009300     RECORDING MODE IS F.
+009400 01  FACT-REPORT-RECORD.
+009500     05  FR-N               PIC Z(07)9.
+009600     05  FILLER             PIC X(05)      VALUE SPACES.
+009700     05  FR-RESULT          PIC Z(19)9.
+009800     05  FILLER             PIC X(05)      VALUE SPACES.
+009900     05  FR-GRAND-TOTAL     PIC Z(19)9.
+010000     05  FILLER             PIC X(05)      VALUE SPACES.
+010100     05  FR-STATUS          PIC X(09).
+010200     05  FILLER             PIC X(11)      VALUE SPACES.
+010300*****************************************************************
+010400* FACT-REPORT-SCRATCH - RAW COPY OF FACT-REPORT-RECORD, USED TO *
+010500*                       REBUILD FACTOUT UP TO A CHECKPOINT ON   *
+010600*                       RESTART                                 *
+010700*****************************************************************
+010800 FD  FACT-REPORT-SCRATCH
+010900     RECORDING MODE IS F.
+011000 01  FACT-REPORT-SCRATCH-RECORD PIC X(83).
+011100*****************************************************************
+011200* FACT-CHECKPOINT-FILE - HOLDS THE SINGLE MOST RECENT CHECKPOINT*
+011300*****************************************************************
+011400 FD  FACT-CHECKPOINT-FILE
+011500     RECORDING MODE IS F.
+011600 01  FACT-CHECKPOINT-RECORD.
+011700     05  CKPT-LAST-RECORD-NO PIC 9(08).
+011800     05  CKPT-GRAND-TOTAL    PIC 9(20).
+011900     05  CKPT-TOTAL-OVFL-IND PIC X(01).
+012000     05  CKPT-AUDIT-COUNT    PIC 9(08).
+012100*****************************************************************
+012200* FACT-AUDIT-FILE - SAME AUDIT LOG FACTORIAL APPENDS TO.        *
+012300*                   FACTDRV ONLY READS/TRUNCATES IT ON RESTART; *
+012400*                   IT NEVER WRITES AN AUDIT RECORD OF ITS OWN. *
+012500*****************************************************************
+012600 FD  FACT-AUDIT-FILE
+012700     RECORDING MODE IS F.
+012800 COPY AUDITREC.
+012900*****************************************************************
+013000* FACT-AUDIT-SCRATCH - RAW COPY OF FACT-AUDIT-RECORD, USED TO   *
+013100*                      REBUILD FACTAUDT UP TO A CHECKPOINT ON   *
+013200*                      RESTART                                 *
+013300*****************************************************************
+013400 FD  FACT-AUDIT-SCRATCH
+013500     RECORDING MODE IS F.
+013600 01  FACT-AUDIT-SCRATCH-RECORD  PIC X(52).
+013700 WORKING-STORAGE SECTION.
+013800*****************************************************************
+013900* WORKING STORAGE                                               *
+014000*****************************************************************
+014100 01  FCT-SWITCHES.
+014200     05  FCT-EOF-SWITCH       PIC X(01)      VALUE 'N'.
+014300         88  END-OF-INPUT             VALUE 'Y'.
+014400         88  NOT-END-OF-INPUT         VALUE 'N'.
+014500     05  FCT-RESTART-SWITCH   PIC X(01)      VALUE 'N'.
+014600         88  RESTART-REQUESTED        VALUE 'Y'.
+014700         88  NOT-RESTART-REQUESTED    VALUE 'N'.
+014800     05  FCT-CKPT-FOUND-SW    PIC X(01)      VALUE 'N'.
+014900         88  CHECKPOINT-FOUND         VALUE 'Y'.
+015000     05  FCT-REPORT-EOF-SW    PIC X(01)      VALUE 'N'.
+015100         88  END-OF-REPORT            VALUE 'Y'.
+015200         88  NOT-END-OF-REPORT        VALUE 'N'.
+015300     05  FCT-RPT-SCR-EOF-SW   PIC X(01)      VALUE 'N'.
+015400         88  END-OF-RPT-SCRATCH       VALUE 'Y'.
+015500         88  NOT-END-OF-RPT-SCRATCH   VALUE 'N'.
+015600     05  FCT-AUDIT-EOF-SW     PIC X(01)      VALUE 'N'.
+015700         88  END-OF-AUDIT             VALUE 'Y'.
+015800         88  NOT-END-OF-AUDIT         VALUE 'N'.
+015900     05  FCT-AUD-SCR-EOF-SW   PIC X(01)      VALUE 'N'.
+016000         88  END-OF-AUD-SCRATCH       VALUE 'Y'.
+016100         88  NOT-END-OF-AUD-SCRATCH   VALUE 'N'.
+016200 01  FCT-CONSTANTS.
+016300     05  FCT-CKPT-INTERVAL    PIC 9(08)      COMP VALUE 100.
+016400     05  FCT-OWN-PROGRAM-NAME PIC X(08)      VALUE 'FACTDRV'.
+016500 01  FCT-COUNTERS.
+016600     05  FCT-RECORD-COUNT     PIC 9(08)      COMP VALUE ZERO.
+016700     05  FCT-RESTART-COUNT    PIC 9(08)      COMP VALUE ZERO.
+016800     05  FCT-SKIP-COUNTER     PIC 9(08)      COMP VALUE ZERO.
+016900     05  FCT-TRUNC-COUNTER    PIC 9(08)      COMP VALUE ZERO.
+017000     05  FCT-AUDIT-BASE-COUNT PIC 9(08)      COMP VALUE ZERO.
+017100     05  FCT-GRAND-TOTAL      PIC 9(20)      VALUE ZERO.
+017200     05  FCT-TOTAL-OVFL-SW    PIC X(01)      VALUE 'N'.
+017300         88  GRAND-TOTAL-OVERFLOW     VALUE 'Y'.
+017400 01  FCT-CALL-AREA.
+017500     05  FCT-CALL-N           PIC 9(08).
+017600     05  FCT-CALL-RESULT      PIC 9(20).
+017700     05  FCT-CALL-OVFL-FLAG   PIC X(01).
+017800         88  FCT-CALL-OVERFLOW        VALUE 'Y'.
+017900     05  FCT-CALL-ERR-FLAG    PIC X(01).
+018000         88  FCT-CALL-N-ERROR         VALUE 'Y'.
+018100 01  FCT-SINGLE-MODE-PARMS.
+018200     05  FCT-CALL-MODE-FLAG   PIC X(01)      VALUE 'S'.
+018300     05  FCT-CALL-LOW-N       PIC 9(08)      VALUE ZERO.
+018400     05  FCT-CALL-HIGH-N      PIC 9(08)      VALUE ZERO.
+018500 COPY FACTRNG.
+018600 LINKAGE SECTION.
+018700*****************************************************************
+018800* LINKAGE PARAMETERS - PARM FROM THE EXECUTING JCL STEP         *
+018900*****************************************************************
+019000 01  FACTDRV-PARM.
+019100     05  FACTDRV-PARM-LEN     PIC S9(4)      COMP.
+019200     05  FACTDRV-PARM-TEXT    PIC X(94).
+019300 PROCEDURE DIVISION USING FACTDRV-PARM.
+019400*****************************************************************
+019500* 0000-MAINLINE                                                 *
+019600*****************************************************************
+019700 0000-MAINLINE.
+019800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+019900     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+020000         UNTIL END-OF-INPUT
+020100     PERFORM 3000-TERMINATE THRU 3000-EXIT
+020200     GOBACK.
+020300*****************************************************************
+020400* 1000-INITIALIZE - OPEN FILES, HONOR A RESTART PARM, RECONCILE *
+020500*                   FACTOUT/FACTAUDT TO THE LAST CHECKPOINT,    *
+020600*                   AND PRIME THE READ                          *
+020700*****************************************************************
+020800 1000-INITIALIZE.
+020900     IF FACTDRV-PARM-LEN >= 7
+021000         AND FACTDRV-PARM-TEXT(1:7) = 'RESTART'
+021100         SET RESTART-REQUESTED TO TRUE
+021200     ELSE
+021300         SET NOT-RESTART-REQUESTED TO TRUE
+021400     END-IF
+021500     OPEN INPUT FACT-INPUT-FILE
+021600     IF RESTART-REQUESTED
+021700         PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+021800     END-IF
+021900     IF CHECKPOINT-FOUND
+022000         PERFORM 1350-TRUNCATE-REPORT THRU 1350-EXIT
+022100         PERFORM 1360-TRUNCATE-AUDIT THRU 1360-EXIT
+022200         COMPUTE FCT-AUDIT-BASE-COUNT =
+022300             CKPT-AUDIT-COUNT - FCT-RESTART-COUNT
+022400     ELSE
+022500         PERFORM 1250-COUNT-AUDIT-RECORDS THRU 1250-EXIT
+022600     END-IF
+022700     IF RESTART-REQUESTED
+022800         OPEN EXTEND FACT-REPORT-FILE
+022900     ELSE
+023000         OPEN OUTPUT FACT-REPORT-FILE
+023100     END-IF
+023200     IF CHECKPOINT-FOUND
+023300         PERFORM 1300-SKIP-PROCESSED-RECORDS THRU 1300-EXIT
+023400     END-IF
+023500     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+023600 1000-EXIT.
+023700     EXIT.
+023800*****************************************************************
+023900* 1100-READ-INPUT - READ THE NEXT N VALUE, WATCHING FOR EOF     *
+024000*****************************************************************
+024100 1100-READ-INPUT.
+024200     READ FACT-INPUT-FILE
+024300         AT END
+024400             SET END-OF-INPUT TO TRUE
+024500     END-READ.
+024600 1100-EXIT.
+024700     EXIT.
+024800*****************************************************************
+024900* 1200-LOAD-CHECKPOINT - READ THE LAST CHECKPOINT RECORD, IF    *
+025000*                        ONE EXISTS, TO RESUME A PRIOR RUN      *
+025100*****************************************************************
+025200 1200-LOAD-CHECKPOINT.
+025300     OPEN INPUT FACT-CHECKPOINT-FILE
+025400     READ FACT-CHECKPOINT-FILE
+025500         AT END
+025600             CONTINUE
+025700         NOT AT END
+025800             SET CHECKPOINT-FOUND TO TRUE
+025900             MOVE CKPT-LAST-RECORD-NO TO FCT-RESTART-COUNT
+026000             MOVE CKPT-GRAND-TOTAL TO FCT-GRAND-TOTAL
+026100             IF CKPT-TOTAL-OVFL-IND = 'Y'
+026200                 SET GRAND-TOTAL-OVERFLOW TO TRUE
+026300             END-IF
+026400     END-READ
+026500     CLOSE FACT-CHECKPOINT-FILE.
+026600 1200-EXIT.
+026700     EXIT.
+026800*****************************************************************
+026900* 1250-COUNT-AUDIT-RECORDS - ON A FRESH RUN (NOT A RESTART, OR  *
+027000*                            A RESTART WITH NO CHECKPOINT       *
+027100*                            FOUND), RECORD HOW MANY AUDIT      *
+027200*                            RECORDS ALREADY EXIST SO A LATER   *
+027300*                            CHECKPOINT KNOWS THE ABSOLUTE      *
+027400*                            FACTAUDT POSITION IT REFLECTS.     *
+027500*****************************************************************
+027600 1250-COUNT-AUDIT-RECORDS.
+027700     MOVE ZERO TO FCT-AUDIT-BASE-COUNT
+027800     OPEN INPUT FACT-AUDIT-FILE
+027900     PERFORM 1251-COUNT-AUDIT-RECORD THRU 1251-EXIT
+028000         UNTIL END-OF-AUDIT
+028100     CLOSE FACT-AUDIT-FILE
+028200     SET NOT-END-OF-AUDIT TO TRUE.
+028300 1250-EXIT.
+028400     EXIT.
+028500*****************************************************************
+028600* 1251-COUNT-AUDIT-RECORD - COUNT ONE EXISTING FACTAUDT RECORD  *
+028700*****************************************************************
+028800 1251-COUNT-AUDIT-RECORD.
+028900     READ FACT-AUDIT-FILE
+029000         AT END
+029100             SET END-OF-AUDIT TO TRUE
+029200         NOT AT END
+029300             ADD 1 TO FCT-AUDIT-BASE-COUNT
+029400     END-READ.
+029500 1251-EXIT.
+029600     EXIT.
+029700*****************************************************************
+029800* 1300-SKIP-PROCESSED-RECORDS - ADVANCE PAST INPUT RECORDS      *
+029900*                               ALREADY REFLECTED IN THE        *
+030000*                               CHECKPOINT                      *
+030100*****************************************************************
+030200 1300-SKIP-PROCESSED-RECORDS.
+030300     MOVE FCT-RESTART-COUNT TO FCT-RECORD-COUNT
+030400     PERFORM 1100-READ-INPUT THRU 1100-EXIT
+030500         VARYING FCT-SKIP-COUNTER FROM 1 BY 1
+030600         UNTIL FCT-SKIP-COUNTER > FCT-RESTART-COUNT
+030700            OR END-OF-INPUT.
+030800 1300-EXIT.
+030900     EXIT.
+031000*****************************************************************
+031100* 1350-TRUNCATE-REPORT - REBUILD FACTOUT SO IT HOLDS ONLY THE   *
+031200*                        FCT-RESTART-COUNT REPORT LINES THE     *
+031300*                        CHECKPOINT REFLECTS, DISCARDING ANY    *
+031400*                        LINES THE ABENDED RUN WROTE PAST IT.   *
+031500*                        FACTOUT IS COPIED THROUGH A SCRATCH    *
+031600*                        FILE SINCE SEQUENTIAL I/O HAS NO WAY   *
+031700*                        TO TRUNCATE A FILE IN PLACE.           *
+031800*****************************************************************
+031900 1350-TRUNCATE-REPORT.
+032000     MOVE ZERO TO FCT-TRUNC-COUNTER
+032100     SET NOT-END-OF-REPORT TO TRUE
+032200     OPEN INPUT FACT-REPORT-FILE
+032300     OPEN OUTPUT FACT-REPORT-SCRATCH
+032400     PERFORM 1351-COPY-REPORT-TO-SCRATCH THRU 1351-EXIT
+032500         UNTIL END-OF-REPORT
+032600            OR FCT-TRUNC-COUNTER >= FCT-RESTART-COUNT
+032700     CLOSE FACT-REPORT-FILE
+032800     CLOSE FACT-REPORT-SCRATCH
+032900     SET NOT-END-OF-RPT-SCRATCH TO TRUE
+033000     OPEN OUTPUT FACT-REPORT-FILE
+033100     OPEN INPUT FACT-REPORT-SCRATCH
+033200     PERFORM 1352-REPLAY-SCRATCH-TO-REPORT THRU 1352-EXIT
+033300         UNTIL END-OF-RPT-SCRATCH
+033400     CLOSE FACT-REPORT-FILE
+033500     CLOSE FACT-REPORT-SCRATCH.
+033600 1350-EXIT.
+033700     EXIT.
+033800*****************************************************************
+033900* 1351-COPY-REPORT-TO-SCRATCH - COPY ONE SURVIVING REPORT LINE  *
+034000*****************************************************************
+034100 1351-COPY-REPORT-TO-SCRATCH.
+034200     READ FACT-REPORT-FILE
+034300         AT END
+034400             SET END-OF-REPORT TO TRUE
+034500         NOT AT END
+034600             WRITE FACT-REPORT-SCRATCH-RECORD
+034700                 FROM FACT-REPORT-RECORD
+034800             ADD 1 TO FCT-TRUNC-COUNTER
+034900     END-READ.
+035000 1351-EXIT.
+035100     EXIT.
+035200*****************************************************************
+035300* 1352-REPLAY-SCRATCH-TO-REPORT - REPLAY ONE TRUNCATED LINE     *
+035400*                                 BACK INTO FACTOUT             *
+035500*****************************************************************
+035600 1352-REPLAY-SCRATCH-TO-REPORT.
+035700     READ FACT-REPORT-SCRATCH
+035800         AT END
+035900             SET END-OF-RPT-SCRATCH TO TRUE
+036000         NOT AT END
+036100             WRITE FACT-REPORT-RECORD
+036200                 FROM FACT-REPORT-SCRATCH-RECORD
+036300     END-READ.
+036400 1352-EXIT.
+036500     EXIT.
+036600*****************************************************************
+036700* 1360-TRUNCATE-AUDIT - SAME RECONCILIATION AS 1350-TRUNCATE-   *
+036800*                       REPORT, BUT FOR FACTAUDT, KEEPING ONLY  *
+036900*                       THE FIRST CKPT-AUDIT-COUNT RECORDS.     *
+037000*****************************************************************
+037100 1360-TRUNCATE-AUDIT.
+037200     MOVE ZERO TO FCT-TRUNC-COUNTER
+037300     SET NOT-END-OF-AUDIT TO TRUE
+037400     OPEN INPUT FACT-AUDIT-FILE
+037500     OPEN OUTPUT FACT-AUDIT-SCRATCH
+037600     PERFORM 1361-COPY-AUDIT-TO-SCRATCH THRU 1361-EXIT
+037700         UNTIL END-OF-AUDIT
+037800            OR FCT-TRUNC-COUNTER >= CKPT-AUDIT-COUNT
+037900     CLOSE FACT-AUDIT-FILE
+038000     CLOSE FACT-AUDIT-SCRATCH
+038100     SET NOT-END-OF-AUD-SCRATCH TO TRUE
+038200     OPEN OUTPUT FACT-AUDIT-FILE
+038300     OPEN INPUT FACT-AUDIT-SCRATCH
+038400     PERFORM 1362-REPLAY-SCRATCH-TO-AUDIT THRU 1362-EXIT
+038500         UNTIL END-OF-AUD-SCRATCH
+038600     CLOSE FACT-AUDIT-FILE
+038700     CLOSE FACT-AUDIT-SCRATCH.
+038800 1360-EXIT.
+038900     EXIT.
+039000*****************************************************************
+039100* 1361-COPY-AUDIT-TO-SCRATCH - COPY ONE SURVIVING AUDIT RECORD  *
+039200*****************************************************************
+039300 1361-COPY-AUDIT-TO-SCRATCH.
+039400     READ FACT-AUDIT-FILE
+039500         AT END
+039600             SET END-OF-AUDIT TO TRUE
+039700         NOT AT END
+039800             WRITE FACT-AUDIT-SCRATCH-RECORD
+039900                 FROM FACT-AUDIT-RECORD
+040000             ADD 1 TO FCT-TRUNC-COUNTER
+040100     END-READ.
+040200 1361-EXIT.
+040300     EXIT.
+040400*****************************************************************
+040500* 1362-REPLAY-SCRATCH-TO-AUDIT - REPLAY ONE TRUNCATED AUDIT     *
+040600*                                RECORD BACK INTO FACTAUDT      *
+040700*****************************************************************
+040800 1362-REPLAY-SCRATCH-TO-AUDIT.
+040900     READ FACT-AUDIT-SCRATCH
+041000         AT END
+041100             SET END-OF-AUD-SCRATCH TO TRUE
+041200         NOT AT END
+041300             WRITE FACT-AUDIT-RECORD
+041400                 FROM FACT-AUDIT-SCRATCH-RECORD
+041500     END-READ.
+041600 1362-EXIT.
+041700     EXIT.
+041800*****************************************************************
+041900* 2000-PROCESS-RECORDS - CALL FACTORIAL, ACCUMULATE THE GRAND   *
+042000*                        TOTAL, WRITE THE REPORT LINE, AND      *
+042100*                        CHECKPOINT EVERY FCT-CKPT-INTERVAL     *
+042200*                        RECORDS                                *
+042300*****************************************************************
+042400 2000-PROCESS-RECORDS.
+042500     ADD 1 TO FCT-RECORD-COUNT
+042600     MOVE FI-N TO FCT-CALL-N
+042700     CALL 'FACTORIAL' USING FCT-CALL-N FCT-CALL-RESULT
+042800         FCT-CALL-OVFL-FLAG FCT-CALL-ERR-FLAG
+042900         FCT-OWN-PROGRAM-NAME FCT-CALL-MODE-FLAG
+043000         FCT-CALL-LOW-N FCT-CALL-HIGH-N FCT-RESULT-TABLE
+043100     IF FCT-CALL-N-ERROR
+043200         CONTINUE
+043300     ELSE
+043400         ADD FCT-CALL-RESULT TO FCT-GRAND-TOTAL
+043500             ON SIZE ERROR
+043600                 SET GRAND-TOTAL-OVERFLOW TO TRUE
+043700         END-ADD
+043800     END-IF
+043900     PERFORM 2100-WRITE-REPORT-LINE THRU 2100-EXIT
+044000     IF FUNCTION MOD (FCT-RECORD-COUNT, FCT-CKPT-INTERVAL) = ZERO
+044100         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+044200     END-IF
+044300     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+044400 2000-EXIT.
+044500     EXIT.
+044600*****************************************************************
+044700* 2100-WRITE-REPORT-LINE                                        *
+044800*****************************************************************
+044900 2100-WRITE-REPORT-LINE.
+045000     MOVE SPACES TO FACT-REPORT-RECORD
+045100     MOVE FCT-CALL-N TO FR-N
+045200     MOVE FCT-GRAND-TOTAL TO FR-GRAND-TOTAL
+045300     IF FCT-CALL-N-ERROR
+045400         MOVE ZERO TO FR-RESULT
+045500         MOVE 'INVALID N' TO FR-STATUS
+045600     ELSE
+045700         MOVE FCT-CALL-RESULT TO FR-RESULT
+045800         IF FCT-CALL-OVERFLOW
+045900             MOVE 'OVERFLOW' TO FR-STATUS
+046000         ELSE
+046100             MOVE 'OK' TO FR-STATUS
+046200         END-IF
+046300     END-IF
+046400     WRITE FACT-REPORT-RECORD.
+046500 2100-EXIT.
+046600     EXIT.
+046700*****************************************************************
+046800* 2200-WRITE-CHECKPOINT - REPLACE THE CHECKPOINT FILE WITH A    *
+046900*                         SINGLE RECORD FOR THE CURRENT POSITION*
+047000*****************************************************************
+047100 2200-WRITE-CHECKPOINT.
+047200     OPEN OUTPUT FACT-CHECKPOINT-FILE
+047300     MOVE FCT-RECORD-COUNT TO CKPT-LAST-RECORD-NO
+047400     MOVE FCT-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+047500     IF GRAND-TOTAL-OVERFLOW
+047600         MOVE 'Y' TO CKPT-TOTAL-OVFL-IND
+047700     ELSE
+047800         MOVE 'N' TO CKPT-TOTAL-OVFL-IND
+047900     END-IF
+048000     COMPUTE CKPT-AUDIT-COUNT =
+048100         FCT-AUDIT-BASE-COUNT + FCT-RECORD-COUNT
+048200     WRITE FACT-CHECKPOINT-RECORD
+048300     CLOSE FACT-CHECKPOINT-FILE.
+048400 2200-EXIT.
+048500     EXIT.
+048600*****************************************************************
+048700* 3000-TERMINATE - WRITE A FINAL CHECKPOINT AND CLOSE FILES     *
+048800*****************************************************************
+048900 3000-TERMINATE.
+049000     PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+049100     CLOSE FACT-INPUT-FILE
+049200     CLOSE FACT-REPORT-FILE.
+049300 3000-EXIT.
+049400     EXIT.
+049500 END PROGRAM FACTDRV.
